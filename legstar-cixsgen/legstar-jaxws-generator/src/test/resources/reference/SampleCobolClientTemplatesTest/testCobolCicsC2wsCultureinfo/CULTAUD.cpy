@@ -0,0 +1,29 @@
+      *****************************************************************
+      * CULTAUD - Structured audit record, one per CALL 'invoke',    *
+      *           success or failure.  Written by INVOKE-SERVICE in  *
+      *           CULTUREI and CULTBAT, read by the CULTSUM daily    *
+      *           summary report.                                    *
+      *                                                                *
+      * COPY as the FD record for the CULTAUD file, or stand-alone   *
+      * in WORKING-STORAGE as the current-audit-record work area:    *
+      *     COPY CULTAUD.                                             *
+      *****************************************************************
+       01  CULT-AUDIT-RECORD.
+           05  CULT-AUD-TIMESTAMP          PIC X(26).
+           05  CULT-AUD-SERVICE-NAME       PIC X(33).
+           05  CULT-AUD-CULTURE-CODE       PIC X(32).
+           05  CULT-AUD-DECIMAL-NUMBER     PIC 9(7)V9(2).
+           05  CULT-AUD-RESP               PIC S9(9).
+           05  CULT-AUD-STATUS             PIC X(01).
+               88  CULT-AUD-SUCCESS        VALUE 'S'.
+               88  CULT-AUD-FAILURE        VALUE 'F'.
+           05  CULT-AUD-CURRENCY-SYMBOL    PIC X(32).
+           05  CULT-AUD-DISPLAY-COUNTRY    PIC X(32).
+           05  CULT-AUD-DISPLAY-LANGUAGE   PIC X(32).
+           05  CULT-AUD-FORMATTED-AMOUNT   PIC X(32).
+           05  CULT-AUD-REPLY-CULTURE-CODE PIC X(32).
+      *    Which CALL 'invoke' attempt this record came from - 1 is
+      *    the first try, 2 the first retry, and so on, so a
+      *    transient timeout that was eventually retried away can be
+      *    told apart from the terminal attempt that follows it.
+           05  CULT-AUD-ATTEMPT-NO         PIC 9(02).
