@@ -0,0 +1,522 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CULTBAT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch driver for the cultureinfo LegStar HTTP client.         *
+      * Reads one culture-code/amount pair per CULTIN record, drives  *
+      * the same INVOKE-SERVICE logic CULTUREI uses for a single      *
+      * online transaction, and writes one COM-REPLY result per       *
+      * input record to CULTRPT - so a whole day's worth of           *
+      * currency conversion lookups can run as one batch job instead  *
+      * of being re-keyed one at a time through CULTUREI.             *
+      *                                                                *
+      * A checkpoint record in CULTCKPT remembers the culture code of *
+      * the last input record that was fully processed.  On restart,  *
+      * PROLOG uses it to reposition CULTIN past that record instead  *
+      * of reprocessing the whole file after a late abend.            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Culture-code/amount pairs to look up, one per record.
+           SELECT TRANSACTION-FILE ASSIGN TO "CULTIN"
+               ORGANIZATION IS SEQUENTIAL.
+      *    Printable audit copy of every currency/culture lookup.
+           SELECT REPORT-FILE ASSIGN TO "CULTRPT"
+               ORGANIZATION IS SEQUENTIAL.
+      *    Cumulative log of every failed INVOKE-SERVICE call.
+           SELECT ERRLOG-FILE ASSIGN TO "CULTLOG"
+               ORGANIZATION IS SEQUENTIAL.
+      *    One audit record per INVOKE-SERVICE call, success or not.
+           SELECT AUDIT-FILE ASSIGN TO "CULTAUD"
+               ORGANIZATION IS SEQUENTIAL.
+      *    Restart checkpoint - last input record fully processed.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CULTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CULT-CKPT-FILE-STATUS.
+      *    Externalized service configuration, keyed by service name.
+           SELECT CONFIG-FILE ASSIGN TO "CULTCFGV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CULT-CFG-SERVICE-NAME
+               FILE STATUS IS CULT-CFGV-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *        F I L E             S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+           COPY CULTTXN.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+           COPY CULTRPT.
+       FD  ERRLOG-FILE
+           RECORDING MODE IS F.
+           COPY CULTERL.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CULTAUD.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CULTCKP.
+       FD  CONFIG-FILE
+           RECORDING MODE IS F.
+           COPY CULTCFG.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Constants                                                    *
+      *  Fallback defaults - see READ-SERVICE-CONFIG, which overlays  *
+      *  them from CULTCFGV when a record is on file for              *
+      *  W00-SERVICE-NAME.                                             *
+      *---------------------------------------------------------------*
+       77  W00-SERVICE-URI PIC X(59) VALUE 'http://192.168.0.112:8080/c2
+      -    'ws-cultureinfo/cultureinfoProxy'.
+       77  W00-USERID                    PIC X(8) VALUE SPACES.
+       77  W00-PASSWORD                  PIC X(8) VALUE SPACES.
+       77  W00-SERVICE-NAME PIC X(11) VALUE 'cultureinfo'.
+
+      *---------------------------------------------------------------*
+      *  CICS API parameters, LSHTTAPI API parameters and retry       *
+      *  control - shared with CULTUREI.                               *
+      *---------------------------------------------------------------*
+           COPY CULTLAPI.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE          PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+       01  CULTIN-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  CULTIN-EOF         VALUE 'Y'.
+           88  CULTIN-NOT-EOF     VALUE 'N'.
+      *    Counts CULTIN records read this run - the checkpoint key.
+       01  CULT-TXN-SEQ-NO                PIC 9(09) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Externalized service configuration.                          *
+      *---------------------------------------------------------------*
+       01  CULT-CFGV-FILE-STATUS          PIC X(02) VALUE '00'.
+           88  CULT-CFGV-FILE-OK  VALUE '00'.
+       01  CULT-CFG-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  CULT-CFG-FOUND     VALUE 'Y'.
+           88  CULT-CFG-NOT-FOUND VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Checkpoint/restart control.                                  *
+      *---------------------------------------------------------------*
+       01  CULT-CKPT-FILE-STATUS          PIC X(02) VALUE '00'.
+           88  CULT-CKPT-FILE-OK  VALUE '00'.
+           88  CULT-CKPT-FILE-MISSING VALUE '35'.
+       01  CULT-CKPT-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  CULT-CKPT-FOUND    VALUE 'Y'.
+           88  CULT-CKPT-NOT-FOUND VALUE 'N'.
+       01  CULT-CKPT-LAST-SEQ             PIC 9(09) VALUE 0.
+       01  CULT-SKIPPING-TO-CKPT-SW      PIC X(01) VALUE 'N'.
+           88  CULT-SKIPPING-TO-CKPT VALUE 'Y'.
+           88  CULT-NOT-SKIPPING      VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Report work fields.                                          *
+      *---------------------------------------------------------------*
+           COPY CULTRPTW.
+
+      *---------------------------------------------------------------*
+      *  Current input record and the request built from it.          *
+      *---------------------------------------------------------------*
+           COPY CULTTXN
+               REPLACING CULT-TXN-RECORD BY CULT-CURRENT-TXN.
+
+      *---------------------------------------------------------------*
+      *  Request parameters expected by target web service            *
+      *---------------------------------------------------------------*
+       01 COM-REQUEST.
+           COPY CULTREQ.
+
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service           *
+      *---------------------------------------------------------------*
+       01 COM-REPLY.
+           COPY CULTRPY.
+
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-TRANSACTIONS THRU
+               END-PROCESS-TRANSACTIONS
+               UNTIL CULTIN-EOF.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open the files, initialize the c2ws API, load the            *
+      *  externalized service configuration and, if a checkpoint      *
+      *  from a prior run exists, arrange to skip back up to it.      *
+      *  The files are opened - and the checkpoint read - before the  *
+      *  CALL 'init' failure check, so that if 'init' fails,           *
+      *  ABORT-PROGRAM's error-log WRITE and its CLOSE of every file   *
+      *  never hit a file that was never opened.                       *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'CULTBAT STARTING ================================='.
+
+           OPEN INPUT  TRANSACTION-FILE.
+           OPEN EXTEND REPORT-FILE.
+           OPEN EXTEND ERRLOG-FILE.
+           OPEN EXTEND AUDIT-FILE.
+
+           PERFORM READ-CHECKPOINT THRU
+               END-READ-CHECKPOINT.
+
+           MOVE 'CULTBAT' TO LAPI-TRACE-ID.
+
+           CALL 'init' USING LAPI-TRACE-PARMS
+                       RETURNING W03-RESP.
+           IF (NOT OK-CODE)
+               MOVE 'INITIALIZE-LSHTTAPI failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM READ-SERVICE-CONFIG THRU
+               END-READ-SERVICE-CONFIG.
+
+           MOVE W00-SERVICE-URI   TO LAPI-URI.
+           MOVE W00-USERID        TO LAPI-USERID.
+           MOVE W00-PASSWORD      TO LAPI-PASSWORD.
+           MOVE W00-SERVICE-NAME  TO LAPI-SERVICE-NAME.
+
+           MOVE SPACES TO CULTIN-EOF-SW.
+           PERFORM READ-TRANSACTION THRU
+               END-READ-TRANSACTION.
+
+           IF CULT-SKIPPING-TO-CKPT
+               PERFORM SKIP-TO-CHECKPOINT THRU
+                   END-SKIP-TO-CHECKPOINT
+           END-IF.
+
+           DISPLAY 'PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the externalized service configuration for              *
+      *  W00-SERVICE-NAME from CULTCFGV.  W00-SERVICE-URI/USERID/      *
+      *  PASSWORD and the LAPI-OPTIONS timeouts are only overlaid      *
+      *  when a record is actually found - the compiled values        *
+      *  above remain in effect as fallback defaults otherwise.        *
+      *---------------------------------------------------------------*
+       READ-SERVICE-CONFIG.
+
+           SET CULT-CFG-NOT-FOUND TO TRUE.
+           MOVE SPACES TO CULT-CONFIG-RECORD.
+           MOVE W00-SERVICE-NAME TO CULT-CFG-SERVICE-NAME.
+
+           OPEN INPUT CONFIG-FILE.
+           IF CULT-CFGV-FILE-OK
+               READ CONFIG-FILE
+                   INVALID KEY
+                       DISPLAY 'SERVICE CONFIG NOT FOUND, USING '
+                           'DEFAULTS'
+                   NOT INVALID KEY
+                       SET CULT-CFG-FOUND TO TRUE
+                       MOVE CULT-CFG-SERVICE-URI   TO W00-SERVICE-URI
+                       MOVE CULT-CFG-USERID        TO W00-USERID
+                       MOVE CULT-CFG-PASSWORD      TO W00-PASSWORD
+                       MOVE CULT-CFG-CONNECT-TIMEOUT
+                           TO LAPI-CONNECT-TIMEOUT
+                       MOVE CULT-CFG-RECV-TIMEOUT TO LAPI-RECV-TIMEOUT
+                       DISPLAY 'SERVICE CONFIG LOADED FROM CULTCFGV'
+               END-READ
+               CLOSE CONFIG-FILE
+           ELSE
+               DISPLAY 'NO SERVICE CONFIG FILE, USING DEFAULTS'
+           END-IF.
+
+       END-READ-SERVICE-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Pick up the last completed key from CULTCKPT, if any, and    *
+      *  mark that CULTIN needs to be skipped forward to it.  CULTCKPT*
+      *  is appended to once per completed record, so the last       *
+      *  record on the file is the most recent checkpoint.            *
+      *---------------------------------------------------------------*
+       READ-CHECKPOINT.
+
+           SET CULT-CKPT-NOT-FOUND TO TRUE.
+           SET CULT-NOT-SKIPPING TO TRUE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CULT-CKPT-FILE-MISSING
+               DISPLAY 'NO CHECKPOINT FILE, STARTING FROM RECORD 1'
+           ELSE
+               PERFORM FIND-LAST-CHECKPOINT THRU
+                   END-FIND-LAST-CHECKPOINT
+                   WITH TEST AFTER
+                   UNTIL NOT CULT-CKPT-FILE-OK
+               CLOSE CHECKPOINT-FILE
+               IF CULT-CKPT-FOUND
+                   SET CULT-SKIPPING-TO-CKPT TO TRUE
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT RECORD '
+                       CULT-CKPT-LAST-SEQ
+               ELSE
+                   DISPLAY 'NO CHECKPOINT RECORD, STARTING FROM '
+                       'RECORD 1'
+               END-IF
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+
+       END-READ-CHECKPOINT.   EXIT.
+
+       FIND-LAST-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET CULT-CKPT-FOUND TO TRUE
+                   MOVE CULT-CKP-LAST-SEQ TO CULT-CKPT-LAST-SEQ
+           END-READ.
+
+       END-FIND-LAST-CHECKPOINT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Skip CULTIN records already processed in a prior run,       *
+      *  stopping right after the checkpointed key so the next       *
+      *  PROCESS-TRANSACTIONS call resumes with the first record      *
+      *  that was never completed.                                    *
+      *---------------------------------------------------------------*
+       SKIP-TO-CHECKPOINT.
+
+           PERFORM SKIP-ONE-TRANSACTION THRU
+               END-SKIP-ONE-TRANSACTION
+               UNTIL CULTIN-EOF
+                  OR NOT CULT-SKIPPING-TO-CKPT.
+
+       END-SKIP-TO-CHECKPOINT.   EXIT.
+
+       SKIP-ONE-TRANSACTION.
+
+           IF CULT-TXN-SEQ-NO = CULT-CKPT-LAST-SEQ
+               SET CULT-NOT-SKIPPING TO TRUE
+           END-IF.
+           PERFORM READ-TRANSACTION THRU
+               END-READ-TRANSACTION.
+
+       END-SKIP-ONE-TRANSACTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the next CULTIN record into CULT-CURRENT-TXN and count  *
+      *  it - CULT-TXN-SEQ-NO is the checkpoint key written for it.   *
+      *---------------------------------------------------------------*
+       READ-TRANSACTION.
+
+           READ TRANSACTION-FILE INTO CULT-CURRENT-TXN
+               AT END
+                   SET CULTIN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO CULT-TXN-SEQ-NO
+           END-READ.
+
+       END-READ-TRANSACTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One culture/currency lookup: build the request from the      *
+      *  current transaction record, invoke the service, write the    *
+      *  checkpoint, then read the next record.                       *
+      *---------------------------------------------------------------*
+       PROCESS-TRANSACTIONS.
+
+           PERFORM SET-REQUEST THRU
+               END-SET-REQUEST.
+
+           SET LAPI-REQUEST-DATA      TO ADDRESS OF COM-REQUEST.
+           MOVE LENGTH OF COM-REQUEST TO LAPI-REQUEST-DATA-LEN.
+
+           PERFORM INVOKE-SERVICE THRU
+               END-INVOKE-SERVICE.
+
+           PERFORM WRITE-CHECKPOINT THRU
+               END-WRITE-CHECKPOINT.
+
+           PERFORM READ-TRANSACTION THRU
+               END-READ-TRANSACTION.
+
+       END-PROCESS-TRANSACTIONS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Populate the request parameters from the current CULTIN      *
+      *  transaction record.                                          *
+      *---------------------------------------------------------------*
+       SET-REQUEST.
+
+           MOVE CULT-TXN-CULTURE-CODE OF CULT-CURRENT-TXN
+               TO cultureCode OF arg0 OF COM-REQUEST.
+           MOVE CULT-TXN-AMOUNT OF CULT-CURRENT-TXN
+               TO decimalNumber OF arg0 OF COM-REQUEST.
+
+       END-SET-REQUEST.   EXIT.
+
+           COPY CULTINVK.
+
+           COPY CULTPRP.
+
+      *---------------------------------------------------------------*
+      *  Record the key just completed so a rerun after an abend      *
+      *  can reposition CULTIN past it instead of reprocessing the    *
+      *  whole file.                                                  *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+
+           PERFORM FORMAT-TIMESTAMP THRU
+               END-FORMAT-TIMESTAMP.
+
+           MOVE CULT-TXN-SEQ-NO       TO CULT-CKP-LAST-SEQ.
+           MOVE CULT-TIMESTAMP        TO CULT-CKP-TIMESTAMP.
+
+           WRITE CULT-CHECKPOINT-RECORD.
+
+       END-WRITE-CHECKPOINT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Terminate program.  A normal completion clears CULTCKPT -    *
+      *  re-opening it OUTPUT truncates it to empty - so tomorrow's   *
+      *  run starts at sequence 1 against a fresh CULTIN instead of   *
+      *  resuming into today's now-irrelevant checkpoint.  Only an    *
+      *  abend (ABORT-PROGRAM, below) leaves CULTCKPT in place so a   *
+      *  rerun can restart past the last record actually completed.  *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE ERRLOG-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY
+               'CULTBAT STOPPING ================================='.
+
+       END-EPILOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Something went wrong. Report error and exit.                 *
+      *---------------------------------------------------------------*
+       ABORT-PROGRAM.
+
+           PERFORM DISPLAY-ERROR-MESSAGE THRU
+               END-DISPLAY-ERROR-MESSAGE.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE ERRLOG-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY
+               'CULTBAT STOPPING ON ERROR ========================'.
+
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END-ABORT-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Display error messages and append them to the CULTLOG        *
+      *  error log file so a batch window's worth of failures can     *
+      *  be pulled after the fact instead of grepping the job log.    *
+      *---------------------------------------------------------------*
+       DISPLAY-ERROR-MESSAGE.
+
+           DISPLAY '************************************************'.
+           DISPLAY '* ', ERROR-MESSAGE.
+           DISPLAY '* COMPLETION CODE : ', W03-RESP.
+           DISPLAY '* REASON CODE     : ', W03-RESP2.
+           DISPLAY '************************************************'.
+
+           PERFORM WRITE-ERROR-LOG-RECORD THRU
+               END-WRITE-ERROR-LOG-RECORD.
+
+       END-DISPLAY-ERROR-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTPRP's report formatter calls this to get CULT-RPT-LINE   *
+      *  onto CULTRPT.  Batch just writes the sequential file.        *
+      *---------------------------------------------------------------*
+       WRITE-REPORT-LINE.
+
+           WRITE CULT-RPT-LINE.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTERRP's error logger calls this to get CULT-ERRLOG-RECORD *
+      *  onto CULTLOG.  Batch just writes the sequential file.        *
+      *---------------------------------------------------------------*
+       WRITE-ERRLOG-LINE.
+
+           WRITE CULT-ERRLOG-RECORD.
+
+       END-WRITE-ERRLOG-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTINVK's WRITE-AUDIT-RECORD calls this to get               *
+      *  CULT-AUDIT-RECORD onto CULTAUD.  Batch just writes the        *
+      *  sequential file.                                              *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-LINE.
+
+           WRITE CULT-AUDIT-RECORD.
+
+       END-WRITE-AUDIT-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTINVK's RETRY-BACKOFF calls this between retries.  Batch   *
+      *  has no CICS task to suspend, so it blocks the job step with   *
+      *  the GnuCOBOL C$SLEEP runtime extension - fine here since      *
+      *  there is no TCB to hold up, unlike the CICS online side.      *
+      *---------------------------------------------------------------*
+       RETRY-WAIT.
+
+           CALL 'C$SLEEP' USING CULT-RETRY-WAIT-SECS.
+
+       END-RETRY-WAIT.   EXIT.
+
+           COPY CULTERRP.
+
+           COPY CULTTSP.
+
+       END PROGRAM CULTBAT.
