@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CULTCFG - Externalized service configuration record, keyed   *
+      *           by service name.  Holds the values that used to be *
+      *           compiled into W00-SERVICE-URI / W00-USERID /       *
+      *           W00-PASSWORD / LAPI-OPTIONS.                       *
+      *                                                                *
+      * Online (CULTUREI, CULTMAIN) keep this record in a CICS        *
+      * temporary storage queue.  Batch (CULTBAT) keeps the same      *
+      * layout in a keyed CULTCFGV file so ops can repoint the        *
+      * service or rotate credentials without a recompile either way.*
+      *                                                                *
+      * COPY at 01 level:                                             *
+      *     COPY CULTCFG.                                             *
+      *****************************************************************
+       01  CULT-CONFIG-RECORD.
+           05  CULT-CFG-SERVICE-NAME     PIC X(11).
+           05  CULT-CFG-SERVICE-URI      PIC X(59).
+           05  CULT-CFG-USERID           PIC X(8).
+           05  CULT-CFG-PASSWORD         PIC X(8).
+           05  CULT-CFG-CONNECT-TIMEOUT  PIC 9(9).
+           05  CULT-CFG-RECV-TIMEOUT     PIC 9(9).
