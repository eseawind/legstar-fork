@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CULTCKP - Checkpoint/restart record for the CULTBAT batch     *
+      *           driver.  Holds the CULTIN record sequence number   *
+      *           (1, 2, 3, ... counted by PROLOG/READ-TRANSACTION,   *
+      *           not the culture code, which is not unique within   *
+      *           a transaction file) of the last input record fully *
+      *           processed - INVOKE-SERVICE succeeded and           *
+      *           PRINT-RESULTS was written - so a rerun after an    *
+      *           abend can reposition CULTIN past it instead of     *
+      *           reprocessing the whole file.  EPILOG clears this   *
+      *           file once a run completes normally, so a stale     *
+      *           checkpoint never causes the NEXT day's CULTIN to   *
+      *           be skipped into.                                    *
+      *                                                                *
+      * COPY as the FD record for the CULTCKPT file:                  *
+      *     COPY CULTCKP.                                             *
+      *****************************************************************
+       01  CULT-CHECKPOINT-RECORD.
+           05  CULT-CKP-LAST-SEQ        PIC 9(09).
+           05  CULT-CKP-TIMESTAMP       PIC X(26).
