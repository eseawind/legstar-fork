@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CULTERL - Cumulative error log record.  Appended by          *
+      *           ABORT-PROGRAM in CULTUREI and CULTBAT so a failed  *
+      *           INVOKE-SERVICE leaves a permanent trace after the  *
+      *           3270 screen scrolls.                                *
+      *                                                                *
+      * COPY as the FD record for the CULTLOG file:                  *
+      *     COPY CULTERL.                                             *
+      *****************************************************************
+       01  CULT-ERRLOG-RECORD.
+           05  CULT-ERR-TIMESTAMP      PIC X(26).
+           05  CULT-ERR-SERVICE-NAME   PIC X(11).
+           05  CULT-ERR-RESP           PIC S9(9).
+           05  CULT-ERR-RESP2          PIC S9(9).
+           05  CULT-ERR-MESSAGE        PIC X(78).
