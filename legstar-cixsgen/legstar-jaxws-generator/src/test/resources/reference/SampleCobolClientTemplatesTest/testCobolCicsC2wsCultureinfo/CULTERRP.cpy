@@ -0,0 +1,26 @@
+      *****************************************************************
+      * CULTERRP - Append the current ERROR-MESSAGE/W03-RESP/W03-RESP2*
+      *            to the cumulative CULTLOG error log.                *
+      *            Performed from DISPLAY-ERROR-MESSAGE.               *
+      *            Host program must provide WRITE-ERRLOG-LINE THRU   *
+      *            END-WRITE-ERRLOG-LINE (how this dialect gets        *
+      *            CULT-ERRLOG-RECORD onto CULTLOG - native WRITE in  *
+      *            batch, EXEC CICS WRITEQ TD online).                 *
+      *            COPY into PROCEDURE DIVISION:                      *
+      *                COPY CULTERRP.                                 *
+      *****************************************************************
+       WRITE-ERROR-LOG-RECORD.
+
+           PERFORM FORMAT-TIMESTAMP THRU
+               END-FORMAT-TIMESTAMP.
+
+           MOVE CULT-TIMESTAMP      TO CULT-ERR-TIMESTAMP.
+           MOVE W00-SERVICE-NAME    TO CULT-ERR-SERVICE-NAME.
+           MOVE W03-RESP            TO CULT-ERR-RESP.
+           MOVE W03-RESP2           TO CULT-ERR-RESP2.
+           MOVE ERROR-MESSAGE       TO CULT-ERR-MESSAGE.
+
+           PERFORM WRITE-ERRLOG-LINE THRU
+               END-WRITE-ERRLOG-LINE.
+
+       END-WRITE-ERROR-LOG-RECORD.   EXIT.
