@@ -0,0 +1,171 @@
+      *****************************************************************
+      * CULTINVK - Invoke the target web service, with retry on a    *
+      *            transient connect/receive timeout, an audit        *
+      *            record written regardless of outcome, and a        *
+      *            reply/request culture code reconciliation check.   *
+      *                                                                 *
+      * Host program must provide ABORT-PROGRAM THRU END-ABORT-PROGRAM*
+      * and PRINT-RESULTS THRU END-PRINT-RESULTS, and also             *
+      * RETRY-WAIT THRU END-RETRY-WAIT (how this dialect suspends for  *
+      * a retry backoff - EXEC CICS DELAY online, a plain wait in      *
+      * batch) and WRITE-AUDIT-LINE THRU END-WRITE-AUDIT-LINE (how     *
+      * this dialect gets a CULT-AUDIT-RECORD onto CULTAUD - native    *
+      * WRITE in batch, EXEC CICS WRITEQ TD online).                   *
+      *                                                                 *
+      * COPY into PROCEDURE DIVISION:                                  *
+      *     COPY CULTINVK.                                             *
+      *****************************************************************
+       INVOKE-SERVICE.
+
+           DISPLAY 'ABOUT TO INVOKE-SERVICE'.
+
+           MOVE 0     TO CULT-RETRY-COUNT.
+           MOVE 0     TO CULT-ATTEMPT-NO.
+           SET CULT-RETRYABLE-FAILURE TO TRUE.
+
+           PERFORM CALL-INVOKE-SERVICE THRU
+               END-CALL-INVOKE-SERVICE
+               WITH TEST AFTER
+               UNTIL OK-CODE
+                  OR CULT-NOT-RETRYABLE
+                  OR CULT-RETRY-COUNT >= CULT-RETRY-MAX.
+
+           IF (NOT OK-CODE)
+               MOVE LAPI-ERROR-MESSAGE TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM VALIDATE-REPLY THRU
+               END-VALIDATE-REPLY.
+
+           PERFORM PRINT-RESULTS THRU
+               END-PRINT-RESULTS.
+
+           DISPLAY 'INVOKE-SERVICE SUCCESS'.
+
+       END-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One attempt at CALL 'invoke'.  Classifies a failure as       *
+      *  retryable (connect/receive timeout) or not, counts it, and   *
+      *  writes an audit record for this attempt - including one     *
+      *  that is about to be retried, so a transient timeout that     *
+      *  eventually succeeds still leaves a trace of having           *
+      *  happened.  Performed repeatedly by INVOKE-SERVICE until it   *
+      *  succeeds, hits a non-retryable failure, or exhausts          *
+      *  CULT-RETRY-MAX.                                               *
+      *---------------------------------------------------------------*
+       CALL-INVOKE-SERVICE.
+
+           IF CULT-RETRY-COUNT > 0
+               PERFORM RETRY-BACKOFF THRU
+                   END-RETRY-BACKOFF
+           END-IF.
+
+           ADD 1 TO CULT-ATTEMPT-NO.
+
+           CALL 'invoke' USING LAPI-INVOKE-PARMS
+                         RETURNING W03-RESP.
+
+           IF OK-CODE
+               SET CULT-NOT-RETRYABLE TO TRUE
+               SET ADDRESS OF COM-REPLY TO LAPI-REPLY-DATA
+           ELSE
+               ADD 1 TO CULT-RETRY-COUNT
+               IF LAPI-CONNECT-TIMEOUT-RESP OR LAPI-RECV-TIMEOUT-RESP
+                   SET CULT-RETRYABLE-FAILURE TO TRUE
+                   DISPLAY 'INVOKE-SERVICE TRANSIENT FAILURE, RESP='
+                       W03-RESP ' RETRY ' CULT-RETRY-COUNT
+                       ' OF ' CULT-RETRY-MAX
+               ELSE
+                   SET CULT-NOT-RETRYABLE TO TRUE
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
+       END-CALL-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Short linear backoff before a retry, capped at the          *
+      *  service's own LAPI-RECV-TIMEOUT so we never wait longer      *
+      *  than the call itself would have.                             *
+      *---------------------------------------------------------------*
+       RETRY-BACKOFF.
+
+           MOVE CULT-RETRY-COUNT TO CULT-RETRY-WAIT-SECS.
+           IF CULT-RETRY-WAIT-SECS > LAPI-RECV-TIMEOUT
+               MOVE LAPI-RECV-TIMEOUT TO CULT-RETRY-WAIT-SECS
+           END-IF.
+
+           DISPLAY 'INVOKE-SERVICE BACKING OFF ' CULT-RETRY-WAIT-SECS
+               ' SECOND(S) BEFORE RETRY'.
+
+           PERFORM RETRY-WAIT THRU
+               END-RETRY-WAIT.
+
+       END-RETRY-BACKOFF.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one audit record for this INVOKE-SERVICE call,        *
+      *  success or failure.  On success the R-return fields are     *
+      *  captured too; on failure they are left blank.                *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           PERFORM FORMAT-TIMESTAMP THRU
+               END-FORMAT-TIMESTAMP.
+
+           MOVE CULT-TIMESTAMP      TO CULT-AUD-TIMESTAMP.
+           MOVE LAPI-SERVICE-NAME   TO CULT-AUD-SERVICE-NAME.
+           MOVE cultureCode OF arg0 OF COM-REQUEST
+               TO CULT-AUD-CULTURE-CODE.
+           MOVE decimalNumber OF arg0 OF COM-REQUEST
+               TO CULT-AUD-DECIMAL-NUMBER.
+           MOVE W03-RESP            TO CULT-AUD-RESP.
+           MOVE CULT-ATTEMPT-NO     TO CULT-AUD-ATTEMPT-NO.
+
+           IF OK-CODE
+               SET CULT-AUD-SUCCESS TO TRUE
+               MOVE currencySymbol OF R-return OF COM-REPLY
+                   TO CULT-AUD-CURRENCY-SYMBOL
+               MOVE displayCountry OF R-return OF COM-REPLY
+                   TO CULT-AUD-DISPLAY-COUNTRY
+               MOVE displayLanguage OF R-return OF COM-REPLY
+                   TO CULT-AUD-DISPLAY-LANGUAGE
+               MOVE formattedDecimalNumber OF R-return OF COM-REPLY
+                   TO CULT-AUD-FORMATTED-AMOUNT
+               MOVE cultureCode OF serverCultureInfo OF R-return
+                   OF COM-REPLY TO CULT-AUD-REPLY-CULTURE-CODE
+           ELSE
+               SET CULT-AUD-FAILURE TO TRUE
+               MOVE SPACES TO CULT-AUD-CURRENCY-SYMBOL
+                   CULT-AUD-DISPLAY-COUNTRY
+                   CULT-AUD-DISPLAY-LANGUAGE
+                   CULT-AUD-FORMATTED-AMOUNT
+                   CULT-AUD-REPLY-CULTURE-CODE
+           END-IF.
+
+           PERFORM WRITE-AUDIT-LINE THRU
+               END-WRITE-AUDIT-LINE.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Confirm the cultureCode we got back in serverCultureInfo     *
+      *  matches the cultureCode we sent in arg0.  A mismatch means   *
+      *  a load-balanced service instance answered for the wrong      *
+      *  culture, so it is treated as fatal, not a warning.           *
+      *---------------------------------------------------------------*
+       VALIDATE-REPLY.
+
+           IF cultureCode OF serverCultureInfo OF R-return OF COM-REPLY
+                   NOT = cultureCode OF arg0 OF COM-REQUEST
+               MOVE 'MISMATCHED CULTURE CODE REPLY' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+       END-VALIDATE-REPLY.   EXIT.
