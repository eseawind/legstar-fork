@@ -0,0 +1,63 @@
+      *****************************************************************
+      * CULTLAPI - LSHTTAPI API parameters, common to every program   *
+      *            that drives the cultureinfo LegStar HTTP client.   *
+      * C Structures are aligned on natural storage boundaries so we  *
+      * need to specify SYNCHRONIZED.                                 *
+      * The last character of each string is reserved to hold a       *
+      * C string delimiter.                                           *
+      *                                                                *
+      * COPY at 01 level in WORKING-STORAGE SECTION:                  *
+      *     COPY CULTLAPI.                                            *
+      *****************************************************************
+       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
+           88  OK-CODE            VALUE 0.
+           88  ERROR-CODE         VALUE -1.
+      *    LSHTTAPI classifies a failed CALL 'invoke' RESP into one
+      *    of the ranges below.  Connect and receive timeouts are
+      *    transient - they are the only ones INVOKE-SERVICE retries.
+           88  LAPI-CONNECT-TIMEOUT-RESP  VALUE 12.
+           88  LAPI-RECV-TIMEOUT-RESP     VALUE 13.
+       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
+
+       01  LAPI-TRACE-PARMS SYNCHRONIZED.
+           05 LAPI-TRACE-ID              PIC X(17) VALUE SPACES.
+           05 LAPI-TRACE-MODE            PIC S9(8) BINARY VALUE 1.
+              88 TRACES-OFF       VALUE 0.
+              88 TRACES-ON        VALUE 1.
+           05 LAPI-ERROR-MESSAGE         PIC X(266) VALUE SPACES.
+
+       01  LAPI-INVOKE-PARMS SYNCHRONIZED.
+           05  LAPI-URI                  PIC X(513) VALUE SPACES.
+           05  LAPI-SERVICE-NAME         PIC X(33) VALUE SPACES.
+           05  LAPI-REQUEST-DATA         POINTER VALUE NULL.
+           05  LAPI-REQUEST-DATA-LEN     PIC S9(8) BINARY VALUE ZERO.
+           05  LAPI-REPLY-DATA           POINTER VALUE NULL.
+           05  LAPI-REPLY-DATA-LEN       PIC S9(8) BINARY VALUE ZERO.
+           05  LAPI-OPTIONS.
+               10  LAPI-CONNECT-TIMEOUT  PIC 9(9) BINARY VALUE 3.
+               10  LAPI-RECV-TIMEOUT     PIC 9(9) BINARY VALUE 10.
+               10  LAPI-PROXY-URI        PIC X(513) VALUE SPACES.
+               10  LAPI-USERID           PIC X(33) VALUE SPACES.
+               10  LAPI-PASSWORD         PIC X(33) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Retry control for INVOKE-SERVICE                             *
+      *---------------------------------------------------------------*
+       01  CULT-RETRY-MAX                PIC 9(2) VALUE 3.
+       01  CULT-RETRY-COUNT              PIC 9(2) VALUE 0.
+       01  CULT-RETRY-WAIT-SECS          PIC 9(4) VALUE 0.
+       01  CULT-RETRY-SW                 PIC X(01) VALUE 'N'.
+           88  CULT-RETRYABLE-FAILURE    VALUE 'Y'.
+           88  CULT-NOT-RETRYABLE        VALUE 'N'.
+      *    Counts every CALL 'invoke' attempt (1 = first try, 2 = first
+      *    retry, and so on) so WRITE-AUDIT-RECORD can tag each audit
+      *    record with which attempt it came from.
+       01  CULT-ATTEMPT-NO               PIC 9(2) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Common timestamp work area, built by FORMAT-TIMESTAMP for    *
+      *  the audit, error log and checkpoint records.                 *
+      *---------------------------------------------------------------*
+       01  CULT-CURR-DATE                 PIC 9(8) VALUE 0.
+       01  CULT-CURR-TIME                 PIC 9(8) VALUE 0.
+       01  CULT-TIMESTAMP                 PIC X(26) VALUE SPACES.
