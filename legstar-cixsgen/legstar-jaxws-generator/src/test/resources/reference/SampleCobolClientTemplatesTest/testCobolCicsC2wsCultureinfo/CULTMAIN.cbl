@@ -0,0 +1,285 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CULTMAIN.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Pseudo-conversational maintenance transaction for the         *
+      * cultureinfo service configuration (CULTMAP/CULTMSET).         *
+      * Lets an operator view and change W00-SERVICE-URI, USERID,     *
+      * PASSWORD and the LAPI-OPTIONS connect/receive timeouts        *
+      * without a recompile of CULTUREI or CULTBAT - changes are      *
+      * written to the CULTCFGQ temporary storage queue that          *
+      * CULTUREI's READ-SERVICE-CONFIG reads at the start of every     *
+      * transaction.                                                   *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  W00-SERVICE-NAME PIC X(11) VALUE 'cultureinfo'.
+
+       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
+           88  OK-CODE            VALUE 0.
+       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Externalized service configuration, read/written here and   *
+      *  read by CULTUREI/CULTBAT at the start of their own PROLOG.  *
+      *---------------------------------------------------------------*
+           COPY CULTCFG.
+       01  CULT-CFG-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  CULT-CFG-FOUND     VALUE 'Y'.
+           88  CULT-CFG-NOT-FOUND VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Numeric-edited work fields for the timeout screen fields -   *
+      *  CTOI/RTOI come back from RECEIVE MAP as unedited display     *
+      *  digits and have to be validated and converted before they    *
+      *  can be stored in the binary CULT-CFG-CONNECT-TIMEOUT/        *
+      *  CULT-CFG-RECV-TIMEOUT fields.                                 *
+      *---------------------------------------------------------------*
+       01  CULT-CTO-NUMERIC              PIC 9(5) VALUE 0.
+       01  CULT-RTO-NUMERIC              PIC 9(5) VALUE 0.
+       01  CULT-CTO-DISP                 PIC 9(5) VALUE 0.
+       01  CULT-RTO-DISP                 PIC 9(5) VALUE 0.
+       01  CULT-INPUT-VALID-SW           PIC X(01) VALUE 'Y'.
+           88  CULT-INPUT-VALID   VALUE 'Y'.
+           88  CULT-INPUT-INVALID VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Set by RECEIVE-CHANGES when the operator presses PF3, so the  *
+      *  mainline below knows to end the conversation (plain EXEC      *
+      *  CICS RETURN) instead of going pseudo-conversational again.    *
+      *---------------------------------------------------------------*
+       01  CULT-END-CONVERSATION-SW      PIC X(01) VALUE 'N'.
+           88  CULT-END-CONVERSATION      VALUE 'Y'.
+           88  CULT-CONTINUE-CONVERSATION VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Symbolic map for the maintenance screen.                     *
+      *---------------------------------------------------------------*
+           COPY CULTMAP.
+
+      *---------------------------------------------------------------*
+      *  AID key constants (DFHPF3, DFHENTER, ...) tested in           *
+      *  RECEIVE-CHANGES below.                                       *
+      *---------------------------------------------------------------*
+           COPY DFHAID.
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           SET CULT-CONTINUE-CONVERSATION TO TRUE.
+
+           IF EIBCALEN = 0
+               PERFORM INITIAL-ENTRY THRU
+                   END-INITIAL-ENTRY
+           ELSE
+               PERFORM RECEIVE-CHANGES THRU
+                   END-RECEIVE-CHANGES
+           END-IF.
+
+           IF CULT-END-CONVERSATION
+               EXEC CICS SEND CONTROL FREEKB END-EXEC
+               DISPLAY 'CULTMAIN STOPPING ============================'
+               EXEC CICS RETURN END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID('CULM')
+                   COMMAREA(W00-SERVICE-NAME)
+               END-EXEC
+           END-IF.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  First entry into the transaction - load the current          *
+      *  configuration (or the compiled defaults, if none is on       *
+      *  file yet) and send the map.                                  *
+      *---------------------------------------------------------------*
+       INITIAL-ENTRY.
+
+           PERFORM READ-SERVICE-CONFIG THRU
+               END-READ-SERVICE-CONFIG.
+
+           MOVE SPACES TO MSGO.
+           PERFORM SEND-CONFIG-MAP THRU
+               END-SEND-CONFIG-MAP.
+
+       END-INITIAL-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Re-entry after the operator pressed a key - find out which  *
+      *  one and act on it.                                           *
+      *---------------------------------------------------------------*
+       RECEIVE-CHANGES.
+
+           EXEC CICS RECEIVE MAP('CULTMAP')
+               MAPSET('CULTMSET')
+               INTO(CULTMAPI)
+               RESP(W03-RESP)
+           END-EXEC.
+
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   SET CULT-END-CONVERSATION TO TRUE
+               WHEN DFHENTER
+                   PERFORM VALIDATE-AND-SAVE THRU
+                       END-VALIDATE-AND-SAVE
+               WHEN OTHER
+                   MOVE 'INVALID KEY - ENTER=SAVE, PF3=EXIT' TO MSGO
+                   PERFORM SEND-CONFIG-MAP THRU
+                       END-SEND-CONFIG-MAP
+           END-EVALUATE.
+
+       END-RECEIVE-CHANGES.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Validate the numeric timeout fields, and if they are both   *
+      *  good, write the new configuration back to CULTCFGQ.          *
+      *---------------------------------------------------------------*
+       VALIDATE-AND-SAVE.
+
+           SET CULT-INPUT-VALID TO TRUE.
+
+           IF CTOI IS NOT NUMERIC
+               SET CULT-INPUT-INVALID TO TRUE
+           ELSE
+               MOVE CTOI TO CULT-CTO-NUMERIC
+           END-IF.
+
+           IF RTOI IS NOT NUMERIC
+               SET CULT-INPUT-INVALID TO TRUE
+           ELSE
+               MOVE RTOI TO CULT-RTO-NUMERIC
+           END-IF.
+
+           IF CULT-INPUT-INVALID
+               MOVE 'TIMEOUTS MUST BE NUMERIC - NOT SAVED' TO MSGO
+               PERFORM SEND-CONFIG-MAP THRU
+                   END-SEND-CONFIG-MAP
+           ELSE
+               MOVE W00-SERVICE-NAME      TO CULT-CFG-SERVICE-NAME
+               MOVE URII                  TO CULT-CFG-SERVICE-URI
+               MOVE USERIDI               TO CULT-CFG-USERID
+               MOVE PASSWDI               TO CULT-CFG-PASSWORD
+               MOVE CULT-CTO-NUMERIC      TO CULT-CFG-CONNECT-TIMEOUT
+               MOVE CULT-RTO-NUMERIC      TO CULT-CFG-RECV-TIMEOUT
+               PERFORM WRITE-SERVICE-CONFIG THRU
+                   END-WRITE-SERVICE-CONFIG
+               MOVE 'CONFIGURATION SAVED' TO MSGO
+               PERFORM SEND-CONFIG-MAP THRU
+                   END-SEND-CONFIG-MAP
+           END-IF.
+
+       END-VALIDATE-AND-SAVE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the current configuration for W00-SERVICE-NAME from    *
+      *  CULTCFGQ.  If none is on file yet, CULT-CONFIG-RECORD is     *
+      *  left at the compiled defaults below so the screen still has *
+      *  something sensible to show.                                  *
+      *                                                                *
+      *  CULTCFGQ holds a single ITEM(1) and is explicitly scoped to  *
+      *  the one cultureinfo service this transaction maintains - a   *
+      *  CICS TSQ name is conventionally 1-8 characters, too short to *
+      *  carry an 11-character service name such as 'cultureinfo', so *
+      *  a per-service-keyed queue name is not practical here.  CULT- *
+      *  CFG-SERVICE-NAME is still carried in the record and checked  *
+      *  above so a mismatched or stale item is detected rather than  *
+      *  silently trusted, but the queue itself is not keyed per       *
+      *  service the way CULTBAT's indexed CULTCFGV file is - adding   *
+      *  a second service would need a second queue name here, not    *
+      *  just a second CULT-CONFIG-RECORD.                             *
+      *---------------------------------------------------------------*
+       READ-SERVICE-CONFIG.
+
+           SET CULT-CFG-NOT-FOUND TO TRUE.
+           MOVE SPACES TO CULT-CONFIG-RECORD.
+
+           EXEC CICS READQ TS
+               QUEUE('CULTCFGQ')
+               INTO(CULT-CONFIG-RECORD)
+               LENGTH(LENGTH OF CULT-CONFIG-RECORD)
+               ITEM(1)
+               RESP(W03-RESP)
+           END-EXEC.
+
+           IF W03-RESP = DFHRESP(NORMAL)
+               AND CULT-CFG-SERVICE-NAME = W00-SERVICE-NAME
+               SET CULT-CFG-FOUND TO TRUE
+           ELSE
+               MOVE W00-SERVICE-NAME TO CULT-CFG-SERVICE-NAME
+               MOVE 'http://192.168.0.112:8080/c2ws-cultureinfo/cul
+      -        'tureinfoProxy' TO CULT-CFG-SERVICE-URI
+               MOVE SPACES TO CULT-CFG-USERID CULT-CFG-PASSWORD
+               MOVE 3  TO CULT-CFG-CONNECT-TIMEOUT
+               MOVE 10 TO CULT-CFG-RECV-TIMEOUT
+           END-IF.
+
+       END-READ-SERVICE-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Replace the CULTCFGQ item for W00-SERVICE-NAME with the     *
+      *  freshly validated CULT-CONFIG-RECORD.  The queue only ever   *
+      *  holds one item per service, so the old item is deleted       *
+      *  first - WRITEQ TS has no REWRITE/update verb of its own.     *
+      *---------------------------------------------------------------*
+       WRITE-SERVICE-CONFIG.
+
+           EXEC CICS DELETEQ TS
+               QUEUE('CULTCFGQ')
+               RESP(W03-RESP)
+           END-EXEC.
+
+           EXEC CICS WRITEQ TS
+               QUEUE('CULTCFGQ')
+               FROM(CULT-CONFIG-RECORD)
+               LENGTH(LENGTH OF CULT-CONFIG-RECORD)
+               RESP(W03-RESP)
+           END-EXEC.
+
+       END-WRITE-SERVICE-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Move the current configuration into the output map and      *
+      *  send it.                                                     *
+      *---------------------------------------------------------------*
+       SEND-CONFIG-MAP.
+
+           MOVE SPACES TO CULTMAPO.
+           MOVE CULT-CFG-SERVICE-NAME     TO SNAMEO.
+           MOVE CULT-CFG-SERVICE-URI      TO URIO.
+           MOVE CULT-CFG-USERID           TO USERIDO.
+           MOVE CULT-CFG-PASSWORD         TO PASSWDO.
+           MOVE CULT-CFG-CONNECT-TIMEOUT  TO CULT-CTO-DISP.
+           MOVE CULT-CFG-RECV-TIMEOUT     TO CULT-RTO-DISP.
+           MOVE CULT-CTO-DISP             TO CTOO.
+           MOVE CULT-RTO-DISP             TO RTOO.
+
+           EXEC CICS SEND MAP('CULTMAP')
+               MAPSET('CULTMSET')
+               FROM(CULTMAPO)
+               ERASE
+               FREEKB
+           END-EXEC.
+
+       END-SEND-CONFIG-MAP.   EXIT.
+
+       END PROGRAM CULTMAIN.
