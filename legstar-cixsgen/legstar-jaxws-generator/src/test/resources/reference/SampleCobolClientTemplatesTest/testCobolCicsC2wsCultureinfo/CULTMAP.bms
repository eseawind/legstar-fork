@@ -0,0 +1,84 @@
+***************************************************************
+* CULTMAP - BMS mapset for the CULTMNT service-configuration  *
+*           maintenance screen, used by CULTMAIN.             *
+*           Assemble with DFHMAPS/DFHMAPC to produce the      *
+*           physical map (load module) and the CULTMAP.cpy    *
+*           symbolic map - the copy of CULTMAP.cpy in this    *
+*           directory was hand-built to match this source and *
+*           must be kept in step with it.                     *
+***************************************************************
+CULTMSET DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               TIOAPFX=YES,                                          X
+               STORAGE=AUTO,                                         X
+               CTRL=(FREEKB,FRSET)
+*
+CULTMAP  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='CULTUREINFO MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='SERVICE NAME  :'
+SNAME    DFHMDF POS=(3,18),                                          X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='SERVICE URI   :'
+URI      DFHMDF POS=(5,18),                                          X
+               LENGTH=59,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='USERID        :'
+USERID   DFHMDF POS=(7,18),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='PASSWORD      :'
+PASSWD   DFHMDF POS=(9,18),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,DRK)
+*
+         DFHMDF POS=(11,1),                                          X
+               LENGTH=23,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='CONNECT TIMEOUT (SECS):'
+CTO      DFHMDF POS=(11,25),                                         X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM,NORM)
+*
+         DFHMDF POS=(13,1),                                          X
+               LENGTH=23,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='RECEIVE TIMEOUT (SECS):'
+RTO      DFHMDF POS=(13,25),                                         X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM,NORM)
+*
+MSG      DFHMDF POS=(22,1),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM),                                    X
+               INITIAL='PF3=EXIT  ENTER=SAVE'
+*
+         DFHMSD TYPE=FINAL
+         END
