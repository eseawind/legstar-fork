@@ -0,0 +1,62 @@
+      *****************************************************************
+      * CULTMAP - Symbolic map for the CULTMNT service-configuration  *
+      *           maintenance screen (mapset CULTMSET, map CULTMAP).  *
+      *           Hand-built to match CULTMAP.bms field for field -   *
+      *           keep both in step when a field is added or resized. *
+      *                                                                 *
+      * COPY at 01 level in WORKING-STORAGE SECTION:                  *
+      *     COPY CULTMAP.                                              *
+      *****************************************************************
+       01  CULTMAPI.
+           02  FILLER                PIC X(12).
+           02  SNAMEL                PIC S9(4) COMP.
+           02  SNAMEF                PIC X.
+           02  FILLER REDEFINES SNAMEF.
+               03  SNAMEA            PIC X.
+           02  SNAMEI                PIC X(11).
+           02  URIL                  PIC S9(4) COMP.
+           02  URIF                  PIC X.
+           02  FILLER REDEFINES URIF.
+               03  URIA              PIC X.
+           02  URII                  PIC X(59).
+           02  USERIDL               PIC S9(4) COMP.
+           02  USERIDF               PIC X.
+           02  FILLER REDEFINES USERIDF.
+               03  USERIDA           PIC X.
+           02  USERIDI               PIC X(8).
+           02  PASSWDL               PIC S9(4) COMP.
+           02  PASSWDF               PIC X.
+           02  FILLER REDEFINES PASSWDF.
+               03  PASSWDA           PIC X.
+           02  PASSWDI               PIC X(8).
+           02  CTOL                  PIC S9(4) COMP.
+           02  CTOF                  PIC X.
+           02  FILLER REDEFINES CTOF.
+               03  CTOA              PIC X.
+           02  CTOI                  PIC X(5).
+           02  RTOL                  PIC S9(4) COMP.
+           02  RTOF                  PIC X.
+           02  FILLER REDEFINES RTOF.
+               03  RTOA              PIC X.
+           02  RTOI                  PIC X(5).
+           02  MSGL                  PIC S9(4) COMP.
+           02  MSGF                  PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA              PIC X.
+           02  MSGI                  PIC X(79).
+
+       01  CULTMAPO REDEFINES CULTMAPI.
+           02  FILLER                PIC X(15).
+           02  SNAMEO                PIC X(11).
+           02  FILLER                PIC X(3).
+           02  URIO                  PIC X(59).
+           02  FILLER                PIC X(3).
+           02  USERIDO               PIC X(8).
+           02  FILLER                PIC X(3).
+           02  PASSWDO               PIC X(8).
+           02  FILLER                PIC X(3).
+           02  CTOO                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  RTOO                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  MSGO                  PIC X(79).
