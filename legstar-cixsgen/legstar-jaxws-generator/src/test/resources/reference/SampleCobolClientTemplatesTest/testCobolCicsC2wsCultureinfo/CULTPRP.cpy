@@ -0,0 +1,50 @@
+      *****************************************************************
+      * CULTPRP - Format the COM-REPLY fields into a header line and  *
+      *           a detail line and write both to CULTRPT, so every   *
+      *           currency/culture lookup leaves a printable audit    *
+      *           copy.                                               *
+      *           Host program must provide WRITE-REPORT-LINE THRU    *
+      *           END-WRITE-REPORT-LINE (how this dialect gets        *
+      *           CULT-RPT-LINE onto CULTRPT - native WRITE in        *
+      *           batch, EXEC CICS WRITEQ TD online).                 *
+      *           COPY into PROCEDURE DIVISION:                       *
+      *               COPY CULTPRP.                                   *
+      *****************************************************************
+       PRINT-RESULTS.
+
+           ACCEPT CULT-RPT-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE decimalNumber OF arg0 OF COM-REQUEST
+               TO CULT-RPT-AMOUNT-ED.
+
+           MOVE SPACES TO CULT-RPT-LINE.
+           STRING 'RUN DATE ' DELIMITED BY SIZE
+                  CULT-RPT-RUN-DATE DELIMITED BY SIZE
+                  '  REQUESTED CULTURE ' DELIMITED BY SIZE
+                  cultureCode OF arg0 OF COM-REQUEST DELIMITED BY SIZE
+                  '  AMOUNT ' DELIMITED BY SIZE
+                  CULT-RPT-AMOUNT-ED DELIMITED BY SIZE
+               INTO CULT-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO CULT-RPT-LINE.
+           STRING '  FORMATTED AMOUNT ' DELIMITED BY SIZE
+                  formattedDecimalNumber OF R-return OF COM-REPLY
+                      DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  currencySymbol OF R-return OF COM-REPLY
+                      DELIMITED BY SIZE
+                  '  COUNTRY ' DELIMITED BY SIZE
+                  displayCountry OF R-return OF COM-REPLY
+                      DELIMITED BY SIZE
+                  '  LANGUAGE ' DELIMITED BY SIZE
+                  displayLanguage OF R-return OF COM-REPLY
+                      DELIMITED BY SIZE
+                  '  SERVER CULTURE ' DELIMITED BY SIZE
+                  cultureCode OF serverCultureInfo OF R-return
+                      OF COM-REPLY DELIMITED BY SIZE
+               INTO CULT-RPT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-PRINT-RESULTS.   EXIT.
