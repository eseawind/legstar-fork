@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CULTREQ - Request parameters expected by the cultureinfo      *
+      *           web service (GetInfo / arg0).                       *
+      *                                                                *
+      * COPY into WORKING-STORAGE SECTION as:                         *
+      *     01 COM-REQUEST.                                           *
+      *         COPY CULTREQ.                                         *
+      *****************************************************************
+           02  GetInfo.
+             03  arg0.
+               04  cultureCode PIC X(32) DISPLAY.
+               04  decimalNumber PIC 9(7)V9(2) COMP-3.
