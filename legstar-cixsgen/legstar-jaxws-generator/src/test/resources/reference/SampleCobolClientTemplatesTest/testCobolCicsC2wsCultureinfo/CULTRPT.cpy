@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CULTRPT - Print line for the CULTRPT culture/currency lookup *
+      *           audit report.  One generic line record; header and *
+      *           detail lines are both built into it by PRINT-RESULTS*
+      *                                                                *
+      * COPY as the FD record for the CULTRPT file:                   *
+      *     COPY CULTRPT.                                             *
+      *****************************************************************
+       01  CULT-RPT-LINE                 PIC X(132).
