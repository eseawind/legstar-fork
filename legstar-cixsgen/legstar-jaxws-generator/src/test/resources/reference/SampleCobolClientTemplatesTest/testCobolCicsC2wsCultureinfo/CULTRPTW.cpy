@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CULTRPTW - Working fields used by PRINT-RESULTS to build the *
+      *            CULTRPT header and detail lines.                  *
+      *            COPY at 01 level in WORKING-STORAGE SECTION:       *
+      *                COPY CULTRPTW.                                 *
+      *****************************************************************
+       01  CULT-RPT-RUN-DATE              PIC 9(8) VALUE 0.
+       01  CULT-RPT-AMOUNT-ED             PIC ZZZZZZ9.99.
