@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CULTRPY - Reply parameters as returned by the cultureinfo     *
+      *           web service (GetInfoResponse / R-return).           *
+      *                                                                *
+      * COPY into LINKAGE SECTION as:                                 *
+      *     01 COM-REPLY.                                             *
+      *         COPY CULTRPY.                                         *
+      *****************************************************************
+           02  GetInfoResponse.
+             03  R-return.
+               04  currencySymbol PIC X(32) DISPLAY.
+               04  displayCountry PIC X(32) DISPLAY.
+               04  displayLanguage PIC X(32) DISPLAY.
+               04  formattedDate PIC X(32) DISPLAY.
+               04  formattedDecimalNumber PIC X(32) DISPLAY.
+               04  serverCultureInfo.
+                 05  cultureCode PIC X(32) DISPLAY.
+                 05  displayCountry0 PIC X(32) DISPLAY.
+                 05  displayLanguage0 PIC X(32) DISPLAY.
