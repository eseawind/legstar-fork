@@ -0,0 +1,338 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CULTSUM.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * End-of-day summary report for the cultureinfo service.        *
+      * Reads the CULTAUD audit trail and the CULTLOG error log       *
+      * written by CULTUREI and CULTBAT, and produces one CULTSRPT    *
+      * summary line per service name showing total calls, abort      *
+      * count/percentage and a connect-timeout vs receive-timeout     *
+      * failure breakdown, plus a cross-check of how many of those    *
+      * aborts actually left an entry in CULTLOG.                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Audit trail - one record per INVOKE-SERVICE call.
+           SELECT AUDIT-FILE ASSIGN TO "CULTAUD"
+               ORGANIZATION IS SEQUENTIAL.
+      *    Cumulative log of every failed INVOKE-SERVICE call.
+           SELECT ERRLOG-FILE ASSIGN TO "CULTLOG"
+               ORGANIZATION IS SEQUENTIAL.
+      *    Summary report, one line per service name.
+           SELECT SUMMARY-RPT-FILE ASSIGN TO "CULTSRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+      *****************************************************************
+      *        F I L E             S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CULTAUD.
+       FD  ERRLOG-FILE
+           RECORDING MODE IS F.
+           COPY CULTERL.
+       FD  SUMMARY-RPT-FILE
+           RECORDING MODE IS F.
+           COPY CULTRPT
+               REPLACING CULT-RPT-LINE BY CULT-SRPT-LINE.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CULT-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+           88  CULT-AUDIT-EOF     VALUE 'Y'.
+           88  CULT-AUDIT-NOT-EOF VALUE 'N'.
+       01  CULT-ERRLOG-EOF-SW            PIC X(01) VALUE 'N'.
+           88  CULT-ERRLOG-EOF    VALUE 'Y'.
+           88  CULT-ERRLOG-NOT-EOF VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  One accumulator entry per distinct service name seen in      *
+      *  either input file.                                           *
+      *---------------------------------------------------------------*
+       01  CULT-SUM-ENTRY-COUNT          PIC 9(4) VALUE 0.
+       01  CULT-SUM-TABLE.
+           05  CULT-SUM-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON CULT-SUM-ENTRY-COUNT
+                   INDEXED BY CULT-SUM-IDX.
+               10  CULT-SUM-SERVICE-NAME       PIC X(33).
+               10  CULT-SUM-TOTAL-CALLS        PIC 9(7) VALUE 0.
+               10  CULT-SUM-ABORTS             PIC 9(7) VALUE 0.
+               10  CULT-SUM-CONNECT-TIMEOUTS   PIC 9(7) VALUE 0.
+               10  CULT-SUM-RECV-TIMEOUTS      PIC 9(7) VALUE 0.
+               10  CULT-SUM-OTHER-FAILURES     PIC 9(7) VALUE 0.
+               10  CULT-SUM-LOGGED-ERRORS      PIC 9(7) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Work fields.                                                 *
+      *---------------------------------------------------------------*
+       01  CULT-SUM-KEY                  PIC X(33) VALUE SPACES.
+       01  CULT-SUM-ABORT-PCT             PIC 999V99 VALUE 0.
+       01  CULT-SUM-ABORT-PCT-ED          PIC ZZ9.99.
+       01  CULT-SUM-TOTAL-ED              PIC ZZZZZZ9.
+       01  CULT-SUM-ABORTS-ED             PIC ZZZZZZ9.
+       01  CULT-SUM-CTO-ED                PIC ZZZZZZ9.
+       01  CULT-SUM-RTO-ED                PIC ZZZZZZ9.
+       01  CULT-SUM-OTHER-ED              PIC ZZZZZZ9.
+       01  CULT-SUM-LOGGED-ED             PIC ZZZZZZ9.
+       01  CULT-RPT-RUN-DATE              PIC 9(8) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Current input records.                                       *
+      *---------------------------------------------------------------*
+       COPY CULTAUD
+           REPLACING CULT-AUDIT-RECORD BY CULT-CURRENT-AUDIT-REC.
+       COPY CULTERL
+           REPLACING CULT-ERRLOG-RECORD BY CULT-CURRENT-ERRLOG-REC.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-AUDIT-FILE THRU
+               END-PROCESS-AUDIT-FILE
+               UNTIL CULT-AUDIT-EOF.
+
+           PERFORM PROCESS-ERRLOG-FILE THRU
+               END-PROCESS-ERRLOG-FILE
+               UNTIL CULT-ERRLOG-EOF.
+
+           PERFORM PRINT-SUMMARY-REPORT THRU
+               END-PRINT-SUMMARY-REPORT.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open the files, prime both input streams and write the      *
+      *  report header line.                                          *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'CULTSUM STARTING ================================='.
+
+           OPEN INPUT  AUDIT-FILE.
+           OPEN INPUT  ERRLOG-FILE.
+           OPEN OUTPUT SUMMARY-RPT-FILE.
+
+           PERFORM READ-AUDIT-RECORD THRU
+               END-READ-AUDIT-RECORD.
+           PERFORM READ-ERRLOG-RECORD THRU
+               END-READ-ERRLOG-RECORD.
+
+           ACCEPT CULT-RPT-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO CULT-SRPT-LINE.
+           STRING 'CULTUREINFO DAILY SUMMARY - RUN DATE '
+                   DELIMITED BY SIZE
+               CULT-RPT-RUN-DATE DELIMITED BY SIZE
+               INTO CULT-SRPT-LINE.
+           WRITE CULT-SRPT-LINE.
+
+           MOVE SPACES TO CULT-SRPT-LINE.
+           STRING 'SERVICE NAME' DELIMITED BY SIZE
+               '  TOTAL   ABORTS  ABORT%   CONN-TO   RECV-TO'
+                   DELIMITED BY SIZE
+               '    OTHER  LOGGED' DELIMITED BY SIZE
+               INTO CULT-SRPT-LINE.
+           WRITE CULT-SRPT-LINE.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One audit record: tally it against its service name's       *
+      *  total calls, aborts and connect/receive timeout breakdown.   *
+      *---------------------------------------------------------------*
+       PROCESS-AUDIT-FILE.
+
+           MOVE CULT-AUD-SERVICE-NAME OF CULT-CURRENT-AUDIT-REC
+               TO CULT-SUM-KEY.
+           PERFORM FIND-OR-ADD-SERVICE THRU
+               END-FIND-OR-ADD-SERVICE.
+
+           ADD 1 TO CULT-SUM-TOTAL-CALLS(CULT-SUM-IDX).
+
+           IF CULT-AUD-FAILURE OF CULT-CURRENT-AUDIT-REC
+               ADD 1 TO CULT-SUM-ABORTS(CULT-SUM-IDX)
+               EVALUATE CULT-AUD-RESP OF CULT-CURRENT-AUDIT-REC
+                   WHEN 12
+                       ADD 1 TO CULT-SUM-CONNECT-TIMEOUTS(CULT-SUM-IDX)
+                   WHEN 13
+                       ADD 1 TO CULT-SUM-RECV-TIMEOUTS(CULT-SUM-IDX)
+                   WHEN OTHER
+                       ADD 1 TO CULT-SUM-OTHER-FAILURES(CULT-SUM-IDX)
+               END-EVALUATE
+           END-IF.
+
+           PERFORM READ-AUDIT-RECORD THRU
+               END-READ-AUDIT-RECORD.
+
+       END-PROCESS-AUDIT-FILE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One error-log record: tally it as a logged error for its    *
+      *  service name, as a cross-check against the audit trail's     *
+      *  abort count.                                                  *
+      *---------------------------------------------------------------*
+       PROCESS-ERRLOG-FILE.
+
+           MOVE CULT-ERR-SERVICE-NAME OF CULT-CURRENT-ERRLOG-REC
+               TO CULT-SUM-KEY.
+           PERFORM FIND-OR-ADD-SERVICE THRU
+               END-FIND-OR-ADD-SERVICE.
+
+           ADD 1 TO CULT-SUM-LOGGED-ERRORS(CULT-SUM-IDX).
+
+           PERFORM READ-ERRLOG-RECORD THRU
+               END-READ-ERRLOG-RECORD.
+
+       END-PROCESS-ERRLOG-FILE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Find CULT-SUM-KEY in the accumulator table, adding a new    *
+      *  zeroed entry for it if this is the first time it is seen.    *
+      *  Leaves CULT-SUM-IDX positioned at the entry either way.      *
+      *---------------------------------------------------------------*
+       FIND-OR-ADD-SERVICE.
+
+           SET CULT-SUM-IDX TO 1.
+           SEARCH CULT-SUM-ENTRY
+               AT END
+                   PERFORM ADD-SERVICE-ENTRY THRU
+                       END-ADD-SERVICE-ENTRY
+               WHEN CULT-SUM-SERVICE-NAME(CULT-SUM-IDX) = CULT-SUM-KEY
+                   CONTINUE
+           END-SEARCH.
+
+       END-FIND-OR-ADD-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append a new zeroed accumulator entry for CULT-SUM-KEY and   *
+      *  position CULT-SUM-IDX at it.                                  *
+      *---------------------------------------------------------------*
+       ADD-SERVICE-ENTRY.
+
+           ADD 1 TO CULT-SUM-ENTRY-COUNT.
+           SET CULT-SUM-IDX TO CULT-SUM-ENTRY-COUNT.
+           MOVE CULT-SUM-KEY TO CULT-SUM-SERVICE-NAME(CULT-SUM-IDX).
+           MOVE 0 TO CULT-SUM-TOTAL-CALLS(CULT-SUM-IDX)
+                     CULT-SUM-ABORTS(CULT-SUM-IDX)
+                     CULT-SUM-CONNECT-TIMEOUTS(CULT-SUM-IDX)
+                     CULT-SUM-RECV-TIMEOUTS(CULT-SUM-IDX)
+                     CULT-SUM-OTHER-FAILURES(CULT-SUM-IDX)
+                     CULT-SUM-LOGGED-ERRORS(CULT-SUM-IDX).
+
+       END-ADD-SERVICE-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one CULTSRPT detail line per accumulator entry.        *
+      *---------------------------------------------------------------*
+       PRINT-SUMMARY-REPORT.
+
+           PERFORM PRINT-ONE-SERVICE-LINE THRU
+               END-PRINT-ONE-SERVICE-LINE
+               VARYING CULT-SUM-IDX FROM 1 BY 1
+               UNTIL CULT-SUM-IDX > CULT-SUM-ENTRY-COUNT.
+
+       END-PRINT-SUMMARY-REPORT.   EXIT.
+
+       PRINT-ONE-SERVICE-LINE.
+
+           IF CULT-SUM-TOTAL-CALLS(CULT-SUM-IDX) > 0
+               COMPUTE CULT-SUM-ABORT-PCT ROUNDED =
+                   CULT-SUM-ABORTS(CULT-SUM-IDX) * 100 /
+                   CULT-SUM-TOTAL-CALLS(CULT-SUM-IDX)
+           ELSE
+               MOVE 0 TO CULT-SUM-ABORT-PCT
+           END-IF.
+
+           MOVE CULT-SUM-ABORT-PCT            TO CULT-SUM-ABORT-PCT-ED.
+           MOVE CULT-SUM-TOTAL-CALLS(CULT-SUM-IDX)
+               TO CULT-SUM-TOTAL-ED.
+           MOVE CULT-SUM-ABORTS(CULT-SUM-IDX) TO CULT-SUM-ABORTS-ED.
+           MOVE CULT-SUM-CONNECT-TIMEOUTS(CULT-SUM-IDX)
+               TO CULT-SUM-CTO-ED.
+           MOVE CULT-SUM-RECV-TIMEOUTS(CULT-SUM-IDX)
+               TO CULT-SUM-RTO-ED.
+           MOVE CULT-SUM-OTHER-FAILURES(CULT-SUM-IDX)
+               TO CULT-SUM-OTHER-ED.
+           MOVE CULT-SUM-LOGGED-ERRORS(CULT-SUM-IDX)
+               TO CULT-SUM-LOGGED-ED.
+
+           MOVE SPACES TO CULT-SRPT-LINE.
+           STRING CULT-SUM-SERVICE-NAME(CULT-SUM-IDX)(1:20)
+                   DELIMITED BY SIZE
+               CULT-SUM-TOTAL-ED   DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-ABORTS-ED  DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-ABORT-PCT-ED DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-CTO-ED     DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-RTO-ED     DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-OTHER-ED   DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CULT-SUM-LOGGED-ED  DELIMITED BY SIZE
+               INTO CULT-SRPT-LINE.
+           WRITE CULT-SRPT-LINE.
+
+       END-PRINT-ONE-SERVICE-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the next CULTAUD record.                                *
+      *---------------------------------------------------------------*
+       READ-AUDIT-RECORD.
+
+           READ AUDIT-FILE INTO CULT-CURRENT-AUDIT-REC
+               AT END
+                   SET CULT-AUDIT-EOF TO TRUE
+           END-READ.
+
+       END-READ-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the next CULTLOG record.                                *
+      *---------------------------------------------------------------*
+       READ-ERRLOG-RECORD.
+
+           READ ERRLOG-FILE INTO CULT-CURRENT-ERRLOG-REC
+               AT END
+                   SET CULT-ERRLOG-EOF TO TRUE
+           END-READ.
+
+       END-READ-ERRLOG-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Close the files and terminate.                                *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           CLOSE AUDIT-FILE.
+           CLOSE ERRLOG-FILE.
+           CLOSE SUMMARY-RPT-FILE.
+
+           DISPLAY
+               'CULTSUM STOPPING ================================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM CULTSUM.
