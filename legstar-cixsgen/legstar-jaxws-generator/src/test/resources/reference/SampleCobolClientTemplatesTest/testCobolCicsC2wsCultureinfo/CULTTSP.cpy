@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CULTTSP - Build a printable timestamp into CULT-TIMESTAMP.    *
+      *           COPY into PROCEDURE DIVISION:                       *
+      *               COPY CULTTSP.                                   *
+      *****************************************************************
+       FORMAT-TIMESTAMP.
+
+           ACCEPT CULT-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT CULT-CURR-TIME FROM TIME.
+
+           MOVE SPACES TO CULT-TIMESTAMP.
+           STRING CULT-CURR-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  CULT-CURR-TIME DELIMITED BY SIZE
+               INTO CULT-TIMESTAMP.
+
+       END-FORMAT-TIMESTAMP.   EXIT.
