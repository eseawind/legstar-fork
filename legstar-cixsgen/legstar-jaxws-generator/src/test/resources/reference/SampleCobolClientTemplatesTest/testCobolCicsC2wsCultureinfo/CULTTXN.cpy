@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CULTTXN - One culture-code/amount pair read from the CULTIN  *
+      *           transaction file by the CULTBAT batch driver.  The  *
+      *           checkpoint/restart key is this record's own          *
+      *           sequence number (see CULTCKP), not the culture      *
+      *           code, which can repeat across records.              *
+      *                                                                *
+      * COPY as the FD record for the CULTIN file:                   *
+      *     COPY CULTTXN.                                             *
+      *****************************************************************
+       01  CULT-TXN-RECORD.
+           05  CULT-TXN-CULTURE-CODE    PIC X(32).
+           05  CULT-TXN-AMOUNT          PIC 9(7)V9(2).
