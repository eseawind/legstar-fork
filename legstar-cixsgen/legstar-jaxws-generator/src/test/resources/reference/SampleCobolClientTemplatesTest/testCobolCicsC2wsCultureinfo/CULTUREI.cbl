@@ -17,83 +17,78 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+
        DATA DIVISION.
       *****************************************************************
       *        W O R K I N G    S T O R A G E    S E C T I O N        *
       *****************************************************************
        WORKING-STORAGE SECTION.
-       
+
       *---------------------------------------------------------------*
       *  Constants                                                    *
+      *  These are only the fallback defaults now - see PROLOG,       *
+      *  which overlays them from the externalized CULT-CONFIG-RECORD *
+      *  (CICS TSQ CULTCFGQ) when one is present for W00-SERVICE-NAME. *
       *---------------------------------------------------------------*
       * Address of service provider.
-      *    
+      *
        77  W00-SERVICE-URI PIC X(59) VALUE 'http://192.168.0.112:8080/c2
       -    'ws-cultureinfo/cultureinfoProxy'.
 
-      *    
+      *
       * Service credentials.
-      *    
+      *
        77  W00-USERID                    PIC X(8) VALUE SPACES.
        77  W00-PASSWORD                  PIC X(8) VALUE SPACES.
-      *    
+      *
       * Service requested.
-      *    
+      *
        77  W00-SERVICE-NAME PIC X(11) VALUE 'cultureinfo'.
 
-           
+
       *---------------------------------------------------------------*
-      *  CICS API parameters                                          *
-      *---------------------------------------------------------------*
-       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
-           88  OK-CODE            VALUE 0.
-           88  ERROR-CODE         VALUE -1.
-       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
-
-      *---------------------------------------------------------------*
-      * LSHTTAPI API parameters                                       *
-      * C Structures are aligned on natural storage boundaries so we  *
-      * need to specify SYNCHRONIZED.                                 *
-      * The last character of each string is reserved to hold a       *
-      * C string delimiter.                                           *
-      *---------------------------------------------------------------*
-       01  LAPI-TRACE-PARMS SYNCHRONIZED.
-           05 LAPI-TRACE-ID              PIC X(17) VALUE SPACES.
-           05 LAPI-TRACE-MODE            PIC S9(8) BINARY VALUE 1.
-              88 TRACES-OFF       VALUE 0.
-              88 TRACES-ON        VALUE 1.
-           05 LAPI-ERROR-MESSAGE         PIC X(266) VALUE SPACES.
-
-       01  LAPI-INVOKE-PARMS SYNCHRONIZED.
-           05  LAPI-URI                  PIC X(513) VALUE SPACES.
-           05  LAPI-SERVICE-NAME         PIC X(33) VALUE SPACES.
-           05  LAPI-REQUEST-DATA         POINTER VALUE NULL.
-           05  LAPI-REQUEST-DATA-LEN     PIC S9(8) BINARY VALUE ZERO.
-           05  LAPI-REPLY-DATA           POINTER VALUE NULL.
-           05  LAPI-REPLY-DATA-LEN       PIC S9(8) BINARY VALUE ZERO.
-           05  LAPI-OPTIONS.
-               10  LAPI-CONNECT-TIMEOUT  PIC 9(9) BINARY VALUE 3.
-               10  LAPI-RECV-TIMEOUT     PIC 9(9) BINARY VALUE 10.
-               10  LAPI-PROXY-URI        PIC X(513) VALUE SPACES.
-               10  LAPI-USERID           PIC X(33) VALUE SPACES.
-               10  LAPI-PASSWORD         PIC X(33) VALUE SPACES.
-           
+      *  CICS API parameters, LSHTTAPI API parameters and retry       *
+      *  control - shared with the CULTBAT batch driver.               *
+      *---------------------------------------------------------------*
+           COPY CULTLAPI.
+
       *---------------------------------------------------------------*
       *  Work variables                                               *
       *---------------------------------------------------------------*
        01  ERROR-MESSAGE          PIC X(78) VALUE SPACES.
            88 NO-ERROR-MESSAGE VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      *  Externalized service configuration, read in PROLOG.          *
+      *---------------------------------------------------------------*
+           COPY CULTCFG.
+       01  CULT-CFG-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  CULT-CFG-FOUND     VALUE 'Y'.
+           88  CULT-CFG-NOT-FOUND VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Report/error-log/audit records - written to CULTRPT/CULTLOG/ *
+      *  CULTAUD through EXEC CICS WRITEQ TD (see WRITE-REPORT-LINE/  *
+      *  WRITE-ERRLOG-LINE/WRITE-AUDIT-LINE below), not native file   *
+      *  I/O - CICS owns dataset access, a transaction cannot OPEN/   *
+      *  CLOSE a FILE-CONTROL file of its own.                        *
+      *---------------------------------------------------------------*
+           COPY CULTRPT.
+           COPY CULTERL.
+           COPY CULTAUD.
+
+      *---------------------------------------------------------------*
+      *  Report work fields.                                          *
+      *---------------------------------------------------------------*
+           COPY CULTRPTW.
+
       *---------------------------------------------------------------*
       *  Request parameters expected by target web service            *
       *---------------------------------------------------------------*
        01 COM-REQUEST.
-           02  GetInfo.
-             03  arg0.
-               04  cultureCode PIC X(32) DISPLAY.
-               04  decimalNumber PIC 9(7)V9(2) COMP-3.
+           COPY CULTREQ.
+
 
-       
       *****************************************************************
       *            L I N K A G E       S E C T I O N                  *
       *****************************************************************
@@ -103,23 +98,21 @@
       *  Reply parameters as returned by target web service           *
       *---------------------------------------------------------------*
        01 COM-REPLY.
-           02  GetInfoResponse.
-             03  R-return.
-               04  currencySymbol PIC X(32) DISPLAY.
-               04  displayCountry PIC X(32) DISPLAY.
-               04  displayLanguage PIC X(32) DISPLAY.
-               04  formattedDate PIC X(32) DISPLAY.
-               04  formattedDecimalNumber PIC X(32) DISPLAY.
-               04  serverCultureInfo.
-                 05  cultureCode PIC X(32) DISPLAY.
-                 05  displayCountry0 PIC X(32) DISPLAY.
-                 05  displayLanguage0 PIC X(32) DISPLAY.
+           COPY CULTRPY.
+
+      *---------------------------------------------------------------*
+      *  Commarea carrying the culture code/amount for this           *
+      *  transaction, when CULTUREI is started via EXEC CICS LINK/    *
+      *  XCTL with data rather than standalone from a menu.           *
+      *---------------------------------------------------------------*
+       01 DFHCOMMAREA.
+           COPY CULTREQ.
+
 
-               
       *****************************************************************
       *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
       *****************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
 
            PERFORM PROLOG THRU
                END-PROLOG.
@@ -153,9 +146,17 @@
                    END-ABORT-PROGRAM
            END-IF.
 
+      *
+      * Pick up the externalized URI/userid/password/timeouts for
+      * W00-SERVICE-NAME if ops have put one in the CULTCFGQ TSQ,
+      * otherwise keep running with the compiled-in defaults above.
+      *
+           PERFORM READ-SERVICE-CONFIG THRU
+               END-READ-SERVICE-CONFIG.
+
       *
       * Setup invoke parameters
-      *    
+      *
            MOVE W00-SERVICE-URI   TO LAPI-URI.
            MOVE W00-USERID        TO LAPI-USERID.
            MOVE W00-PASSWORD      TO LAPI-PASSWORD.
@@ -166,11 +167,47 @@
 
            SET LAPI-REQUEST-DATA     TO ADDRESS OF COM-REQUEST.
            MOVE LENGTH OF COM-REQUEST TO LAPI-REQUEST-DATA-LEN.
-           
+
            DISPLAY 'PROLOG ENDED'.
-           
+
        END-PROLOG.   EXIT.
-      
+
+      *---------------------------------------------------------------*
+      *  Read the externalized service configuration for              *
+      *  W00-SERVICE-NAME from the CULTCFGQ CICS temporary storage     *
+      *  queue maintained by CULTMAIN.  W00-SERVICE-URI/USERID/        *
+      *  PASSWORD and the LAPI-OPTIONS timeouts are only overlaid      *
+      *  when a queue item is actually found - the compiled values     *
+      *  above remain in effect as fallback defaults otherwise.        *
+      *---------------------------------------------------------------*
+       READ-SERVICE-CONFIG.
+
+           SET CULT-CFG-NOT-FOUND TO TRUE.
+           MOVE SPACES TO CULT-CONFIG-RECORD.
+
+           EXEC CICS READQ TS
+               QUEUE('CULTCFGQ')
+               INTO(CULT-CONFIG-RECORD)
+               LENGTH(LENGTH OF CULT-CONFIG-RECORD)
+               ITEM(1)
+               RESP(W03-RESP)
+           END-EXEC.
+
+           IF W03-RESP = DFHRESP(NORMAL)
+               AND CULT-CFG-SERVICE-NAME = W00-SERVICE-NAME
+               SET CULT-CFG-FOUND TO TRUE
+               MOVE CULT-CFG-SERVICE-URI      TO W00-SERVICE-URI
+               MOVE CULT-CFG-USERID           TO W00-USERID
+               MOVE CULT-CFG-PASSWORD         TO W00-PASSWORD
+               MOVE CULT-CFG-CONNECT-TIMEOUT  TO LAPI-CONNECT-TIMEOUT
+               MOVE CULT-CFG-RECV-TIMEOUT     TO LAPI-RECV-TIMEOUT
+               DISPLAY 'SERVICE CONFIG LOADED FROM CULTCFGQ'
+           ELSE
+               DISPLAY 'SERVICE CONFIG NOT FOUND, USING DEFAULTS'
+           END-IF.
+
+       END-READ-SERVICE-CONFIG.   EXIT.
+
       *---------------------------------------------------------------*
       *  Populate the request parameters                              *
       *---------------------------------------------------------------*
@@ -178,47 +215,25 @@
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-      *  TODO set input values in COM-REQUEST                         *
-           
+      *    A commarea passed by the caller carries the culture code
+      *    and amount for this transaction; standalone invocation
+      *    (no commarea) falls back to a representative sample so
+      *    the transaction still has something to send.
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO COM-REQUEST
+           ELSE
+               MOVE 'en-US'    TO cultureCode OF arg0 OF COM-REQUEST
+               MOVE 1234.56    TO decimalNumber OF arg0 OF COM-REQUEST
+           END-IF.
+
            DISPLAY 'SET-REQUEST ENDED'.
 
        END-SET-REQUEST.   EXIT.
-       
-      *---------------------------------------------------------------*
-      *  Invoke target service and analyze response                   *
-      *---------------------------------------------------------------*
-       INVOKE-SERVICE.
 
-           DISPLAY 'ABOUT TO INVOKE-SERVICE'.
-      *
-      * Invoke target web service
-      *    
-           CALL 'invoke' USING LAPI-INVOKE-PARMS
-                         RETURNING W03-RESP.
-           IF (NOT OK-CODE)
-               MOVE LAPI-ERROR-MESSAGE TO ERROR-MESSAGE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF.
-           
-           SET ADDRESS OF COM-REPLY TO LAPI-REPLY-DATA.
+           COPY CULTINVK.
 
-           PERFORM PRINT-RESULTS THRU
-               END-PRINT-RESULTS.
+           COPY CULTPRP.
 
-           DISPLAY 'INVOKE-SERVICE SUCCESS'.
-           
-       END-INVOKE-SERVICE.   EXIT.
-      
-      *---------------------------------------------------------------*
-      *  Display results returned from target web service             *
-      *---------------------------------------------------------------*
-       PRINT-RESULTS.
-       
-      *  TODO do something useful with data returned in  COM-REPLY    *
-           
-       END-PRINT-RESULTS.   EXIT.
-       
       *---------------------------------------------------------------*
       *  Terminate program.                                           *
       *---------------------------------------------------------------*
@@ -226,16 +241,17 @@
 
            PERFORM EXIT-PROGRAM THRU
                END-EXIT-PROGRAM.
-           
+
        END-EPILOG.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Free keyboard and return to CICS                             *
+      *  Free keyboard and return to CICS.  Common terminal path for  *
+      *  both EPILOG and ABORT-PROGRAM.                                *
       *---------------------------------------------------------------*
        EXIT-PROGRAM.
-       
+
            EXEC CICS SEND CONTROL FREEKB END-EXEC.
-           
+
            DISPLAY 'CULTUREI STOPPING ==============================='.
            EXEC CICS RETURN END-EXEC.
 
@@ -245,27 +261,94 @@
       *  Something went wrong. Report error and exit.                 *
       *---------------------------------------------------------------*
        ABORT-PROGRAM.
-           
+
            PERFORM DISPLAY-ERROR-MESSAGE THRU
                END-DISPLAY-ERROR-MESSAGE.
-               
+
            PERFORM EXIT-PROGRAM THRU
                END-EXIT-PROGRAM.
 
        END-ABORT-PROGRAM.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Display error messages                                       *
+      *  Display error messages and append them to the CULTLOG        *
+      *  error log file so they survive after the 3270 screen         *
+      *  scrolls.                                                      *
       *---------------------------------------------------------------*
        DISPLAY-ERROR-MESSAGE.
 
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
            DISPLAY '************************************************'.
            DISPLAY '* ', ERROR-MESSAGE.
            DISPLAY '* COMPLETION CODE : ', W03-RESP.
            DISPLAY '* REASON CODE     : ', W03-RESP2.
            DISPLAY '************************************************'.
 
+           PERFORM WRITE-ERROR-LOG-RECORD THRU
+               END-WRITE-ERROR-LOG-RECORD.
+
        END-DISPLAY-ERROR-MESSAGE.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  CULTPRP's report formatter calls this to get CULT-RPT-LINE   *
+      *  onto CULTRPT.  CICS owns dataset access, so this goes out    *
+      *  through an extrapartition transient-data queue rather than  *
+      *  a FILE-CONTROL file opened by this transaction.              *
+      *---------------------------------------------------------------*
+       WRITE-REPORT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('CULTRPT')
+               FROM(CULT-RPT-LINE)
+               LENGTH(LENGTH OF CULT-RPT-LINE)
+           END-EXEC.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTERRP's error logger calls this to get CULT-ERRLOG-RECORD *
+      *  onto CULTLOG via an extrapartition transient-data queue.     *
+      *---------------------------------------------------------------*
+       WRITE-ERRLOG-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('CULTLOG')
+               FROM(CULT-ERRLOG-RECORD)
+               LENGTH(LENGTH OF CULT-ERRLOG-RECORD)
+           END-EXEC.
+
+       END-WRITE-ERRLOG-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTINVK's WRITE-AUDIT-RECORD calls this to get               *
+      *  CULT-AUDIT-RECORD onto CULTAUD via an extrapartition          *
+      *  transient-data queue.                                        *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE('CULTAUD')
+               FROM(CULT-AUDIT-RECORD)
+               LENGTH(LENGTH OF CULT-AUDIT-RECORD)
+           END-EXEC.
+
+       END-WRITE-AUDIT-LINE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  CULTINVK's RETRY-BACKOFF calls this between retries.  A      *
+      *  CICS transaction must never block its TCB with a native      *
+      *  sleep - EXEC CICS DELAY suspends only this task.             *
+      *---------------------------------------------------------------*
+       RETRY-WAIT.
+
+           EXEC CICS DELAY
+               SECONDS(CULT-RETRY-WAIT-SECS)
+           END-EXEC.
+
+       END-RETRY-WAIT.   EXIT.
+
+           COPY CULTERRP.
+
+           COPY CULTTSP.
+
        END PROGRAM CULTUREI.
