@@ -0,0 +1,47 @@
+      *****************************************************************
+      * DFHAID - CICS attention identifier (AID) symbolic constants,  *
+      *          vendored locally so CULTMAIN can test EIBAID against *
+      *          DFHENTER/DFHPF3/etc. without relying on a CICS system *
+      *          library being on the compile's COPY path.  Values    *
+      *          follow the standard IBM-supplied DFHAID layout.      *
+      *                                                                *
+      * COPY into WORKING-STORAGE:                                    *
+      *     COPY DFHAID.                                              *
+      *****************************************************************
+       01  DFHNULL                        PIC X VALUE ' '.
+       01  DFHENTER                       PIC X VALUE QUOTE.
+       01  DFHCLEAR                       PIC X VALUE '_'.
+       01  DFHCLRP                        PIC X VALUE '"'.
+       01  DFHPEN                         PIC X VALUE '='.
+       01  DFHOPID                        PIC X VALUE 'W'.
+       01  DFHPA1                         PIC X VALUE '%'.
+       01  DFHPA2                         PIC X VALUE '>'.
+       01  DFHPA3                         PIC X VALUE ','.
+       01  DFHPF1                         PIC X VALUE '1'.
+       01  DFHPF2                         PIC X VALUE '2'.
+       01  DFHPF3                         PIC X VALUE '3'.
+       01  DFHPF4                         PIC X VALUE '4'.
+       01  DFHPF5                         PIC X VALUE '5'.
+       01  DFHPF6                         PIC X VALUE '6'.
+       01  DFHPF7                         PIC X VALUE '7'.
+       01  DFHPF8                         PIC X VALUE '8'.
+       01  DFHPF9                         PIC X VALUE '9'.
+       01  DFHPF10                        PIC X VALUE ':'.
+       01  DFHPF11                        PIC X VALUE '#'.
+       01  DFHPF12                        PIC X VALUE '@'.
+       01  DFHPF13                        PIC X VALUE 'A'.
+       01  DFHPF14                        PIC X VALUE 'B'.
+       01  DFHPF15                        PIC X VALUE 'C'.
+       01  DFHPF16                        PIC X VALUE 'D'.
+       01  DFHPF17                        PIC X VALUE 'E'.
+       01  DFHPF18                        PIC X VALUE 'F'.
+       01  DFHPF19                        PIC X VALUE 'G'.
+       01  DFHPF20                        PIC X VALUE 'H'.
+       01  DFHPF21                        PIC X VALUE 'I'.
+       01  DFHPF22                        PIC X VALUE 'J'.
+       01  DFHPF23                        PIC X VALUE 'K'.
+       01  DFHPF24                        PIC X VALUE 'L'.
+       01  DFHMSRE                        PIC X VALUE 'X'.
+       01  DFHSTRF                        PIC X VALUE 'Y'.
+       01  DFHTRIG                        PIC X VALUE '"'.
+       01  DFHIDEN                        PIC X VALUE 'Z'.
